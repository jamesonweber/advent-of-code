@@ -0,0 +1,18 @@
+      ****************************************************************
+      *    DL100VAL - SHARED RECORD-EDIT INTERFACE                  *
+      *    PASSED BETWEEN ADVVALFRQ AND ITS CALLERS (ADVFREQCALC,   *
+      *    ADVENTOFCODE) SO EVERY PASS OVER DAYONE-FILE APPLIES THE  *
+      *    SAME SHAPE CHECKS TO A RAW RECORD.                        *
+      ****************************************************************
+       01  DL100-VAL-LINKAGE.
+           05  DL100-VAL-RAW-RECORD.
+               10  DL100-VAL-NEGATION       PIC A(01).
+               10  DL100-VAL-FREQUENCYSTRING
+                                             PIC A(05).
+               10  DL100-VAL-OVERFLOW-CHAR  PIC A(01).
+           05  DL100-VAL-MAGNITUDE          PIC 9(05).
+           05  DL100-VAL-FREQUENCY          PIC S9(10) COMP.
+           05  DL100-VAL-RECORD-SW          PIC X(01).
+               88  DL100-VAL-RECORD-VALID   VALUE "Y".
+               88  DL100-VAL-RECORD-INVALID VALUE "N".
+           05  DL100-VAL-REASON-CODE        PIC X(10).
