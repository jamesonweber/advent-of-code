@@ -0,0 +1,31 @@
+      ****************************************************************
+      *    DL100CLC - SHARED CALL INTERFACE FOR ADVFREQCALC          *
+      *    USED BY ANY MAINLINE (ADVENTOFCODE, ADVBATCH) THAT NEEDS  *
+      *    A SINGLE DAYONE-STYLE FILE TOTALLED, EDITED, AND          *
+      *    RECONCILED AGAINST ITS OPTIONAL TRAILER CONTROL TOTAL.    *
+      *    FREQUENCYSUM IS PACKED-DECIMAL (COMP-3), NOT BINARY       *
+      *    (COMP) - UNDER THIS SHOP'S BUILD DIALECT, BINARY FIELDS   *
+      *    DO NOT RAISE ON SIZE ERROR WHEN THEY OVERFLOW, SO THE     *
+      *    OVERFLOW CHECK ON THE RUNNING SUM ONLY WORKS IF THE       *
+      *    ACCUMULATOR ITSELF IS PACKED-DECIMAL.                     *
+      ****************************************************************
+       01  DL100-CLC-LINKAGE.
+           05  DL100-CLC-IN-FILENAME        PIC X(80).
+           05  DL100-CLC-OUT-RECCOUNT       PIC 9(09) COMP.
+           05  DL100-CLC-OUT-REJECTCOUNT    PIC 9(09) COMP.
+           05  DL100-CLC-OUT-POSCOUNT       PIC 9(09) COMP.
+           05  DL100-CLC-OUT-NEGCOUNT       PIC 9(09) COMP.
+           05  DL100-CLC-OUT-MAXPOS         PIC S9(10) COMP.
+           05  DL100-CLC-OUT-MAXNEG         PIC S9(10) COMP.
+           05  DL100-CLC-OUT-FREQUENCYSUM   PIC S9(10) COMP-3.
+           05  DL100-CLC-OUT-AVERAGE        PIC S9(07)V9(04) COMP-3.
+           05  DL100-CLC-OUT-CTRLTOTAL-SW   PIC X(01).
+               88  DL100-CLC-CTRL-PRESENT   VALUE "Y".
+               88  DL100-CLC-CTRL-ABSENT    VALUE "N".
+           05  DL100-CLC-OUT-CTRLTOTAL-RES  PIC X(01).
+               88  DL100-CLC-CTRL-MATCHED   VALUE "Y".
+               88  DL100-CLC-CTRL-MISMATCH  VALUE "N".
+           05  DL100-CLC-OUT-OVERFLOW-SW    PIC X(01).
+               88  DL100-CLC-OVERFLOW-YES   VALUE "Y".
+               88  DL100-CLC-OVERFLOW-NO    VALUE "N".
+           05  DL100-CLC-OUT-RETURN-CODE    PIC 9(02) COMP.
