@@ -0,0 +1,12 @@
+      ****************************************************************
+      *    DL100AUD - SHARED CALL INTERFACE FOR ADVAUDWRT            *
+      *    ONE AUDIT RECORD IS APPENDED FOR EVERY INPUT FILE ANY     *
+      *    MAINLINE FINISHES TOTALLING, SO RUNS CAN BE RECONCILED    *
+      *    AFTER THE FACT WITHOUT RELYING ON THE JOB LOG.            *
+      ****************************************************************
+       01  DL100-AUD-LINKAGE.
+           05  DL100-AUD-IN-FILENAME        PIC X(80).
+           05  DL100-AUD-IN-RECCOUNT        PIC 9(09) COMP.
+           05  DL100-AUD-IN-REJECTCOUNT     PIC 9(09) COMP.
+           05  DL100-AUD-IN-FREQUENCYSUM    PIC S9(10) COMP.
+           05  DL100-AUD-OUT-RETURN-CODE    PIC 9(02) COMP.
