@@ -0,0 +1,301 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADVBATCH.
+000030 AUTHOR. DATA-LIBRARY-100-TEAM.
+000040 INSTALLATION. ADVENT-OF-CODE BATCH CALIBRATION SYSTEM.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080****************************************************************
+000090*                MODIFICATION HISTORY                         *
+000100****************************************************************
+000110* 2026-08-09  JWB  ORIGINAL - DRIVES ADVFREQCALC AND ADVAUDWRT *
+000120*                  OVER A LIST OF DAYONE-STYLE FILES IN ONE     *
+000130*                  JOB STEP AND ROLLS UP A COMBINED SUMMARY.    *
+000135* 2026-08-09  JWB  ADDED ADVBATCH'S OWN RESTART BOOKMARK        *
+000136*                  (DAYBCHKPT) SO A RERUN OF AN INTERRUPTED     *
+000137*                  BATCH SKIPS THE FILES ALREADY COMPLETED      *
+000138*                  INSTEAD OF REREADING DAYLIST FROM THE TOP -  *
+000139*                  ADVFREQCALC'S OWN DAYCHKPT STILL HANDLES     *
+000140*                  RESUMING PARTWAY THROUGH THE ONE FILE THAT   *
+000141*                  WAS IN FLIGHT WHEN THE JOB WAS INTERRUPTED.  *
+000142****************************************************************
+000150*
+000160****************************************************************
+000170*    THIS MAINLINE READS DAYONE-FILELIST, ONE INPUT FILE NAME  *
+000180*    PER RECORD, AND FOR EACH NAME CALLS ADVFREQCALC TO TOTAL   *
+000190*    THAT FILE AND ADVAUDWRT TO LEAVE ITS AUDIT TRAIL, THE SAME *
+000200*    WAY ADVENTOFCODE DOES FOR A SINGLE FILE.  A DETAIL RECORD  *
+000210*    PER FILE AND ONE GRAND-TOTAL RECORD ARE WRITTEN TO         *
+000220*    DAYBATCH-SUMMARY.  A MISMATCH OR OVERFLOW ON ANY ONE FILE  *
+000230*    IS REMEMBERED AND REPORTED IN THE FINAL RETURN CODE        *
+000240*    WITHOUT STOPPING THE REST OF THE LIST FROM BEING RUN.      *
+000250****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270     INPUT-OUTPUT SECTION.
+000280         FILE-CONTROL.
+000290         SELECT DAYONE-FILELIST ASSIGN TO "DAYLIST"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS WS-FILELIST-FILE-STATUS.
+000310*
+000320         SELECT DAYBATCH-SUMMARY ASSIGN TO "DAYBSUM"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000335*
+000336         SELECT OPTIONAL DAYONE-BATCH-CHECKPOINT ASSIGN TO
+000337         "DAYBCHKPT"
+000338         ORGANIZATION IS LINE SEQUENTIAL.
+000340*
+000350 DATA DIVISION.
+000360     FILE SECTION.
+000370     FD DAYONE-FILELIST.
+000380         01 DAYONE-FILELIST-RECORD.
+000390            05 FL-FILENAME             PIC X(80).
+000400*
+000410     FD DAYBATCH-SUMMARY.
+000420         01 DAYBATCH-SUMMARY-FILE.
+000430            05 BS-RECORD-TYPE          PIC X(01).
+000440                88  BS-IS-FILE-DETAIL  VALUE "D".
+000450                88  BS-IS-GRAND-TOTAL  VALUE "T".
+000460            05 FILLER                  PIC X(01).
+000470            05 BS-INPUT-FILENAME       PIC X(80).
+000480            05 FILLER                  PIC X(01).
+000490            05 BS-RECCOUNT             PIC 9(09).
+000500            05 FILLER                  PIC X(01).
+000510            05 BS-REJECTCOUNT          PIC 9(09).
+000520            05 FILLER                  PIC X(01).
+000530            05 BS-FREQUENCYSUM         PIC S9(10)
+000531                                 SIGN IS LEADING SEPARATE.
+000540            05 FILLER                  PIC X(01).
+000550            05 BS-RETURN-CODE          PIC 9(02).
+000560*
+000561     FD DAYONE-BATCH-CHECKPOINT.
+000562         01 DAYBATCH-CHECKPOINT-FILE.
+000563            05 BC-COMPLETED-COUNT      PIC 9(05).
+000564            05 BC-GRAND-RECCOUNT       PIC 9(09).
+000565            05 BC-GRAND-REJECTCOUNT    PIC 9(09).
+000566            05 BC-GRAND-FREQUENCYSUM   PIC S9(10)
+000567                                 SIGN IS LEADING SEPARATE.
+000568            05 BC-RETURN-CODE          PIC 9(02).
+000569            05 BC-STATUS               PIC X(01).
+000570*
+000571     WORKING-STORAGE SECTION.
+000580*
+000590     01  WS-SWITCHES.
+000600         05  WS-EOF-SW                 PIC X(01) VALUE "N".
+000610             88  WS-EOF                VALUE "Y".
+000615         05  WS-GRAND-OVERFLOW-SW      PIC X(01) VALUE "N".
+000616             88  WS-GRAND-OVERFLOW     VALUE "Y".
+000617         05  WS-BATCH-CHECKPOINT-FOUND-SW PIC X(01) VALUE "N".
+000618             88  WS-BATCH-CHECKPOINT-FOUND VALUE "Y".
+000619         05  WS-BATCH-CHECKPOINT-STATUS-SW PIC X(01) VALUE "I".
+000620             88  WS-BATCH-MARK-COMPLETE    VALUE "C".
+000621             88  WS-BATCH-MARK-INPROGRESS  VALUE "I".
+000622*
+000623         05  WS-FILELIST-FILE-STATUS   PIC X(02).
+000624             88  WS-FILELIST-FILE-NOT-FOUND VALUE "35".
+000625*
+000626     01  WS-BATCH-SKIP-COUNT           PIC 9(05) COMP VALUE 0.
+000627*
+000630     01  WS-JOB-RETURN-CODE            PIC 9(02) COMP VALUE 0.
+000640*
+000650     01  WS-BATCH-TOTALS.
+000660         05  WS-FILE-COUNT             PIC 9(05) COMP VALUE 0.
+000670         05  WS-GRAND-RECCOUNT         PIC 9(09) COMP VALUE 0.
+000680         05  WS-GRAND-REJECTCOUNT      PIC 9(09) COMP VALUE 0.
+000690         05  WS-GRAND-FREQUENCYSUM     PIC S9(10) COMP-3 VALUE 0.
+000700         05  WS-GRAND-RESULT           PIC S9(10) COMP-3.
+000710*
+000720     COPY DL100CLC.
+000730     COPY DL100AUD.
+000740*
+000750 PROCEDURE DIVISION.
+000760*
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000781     PERFORM 1100-BATCH-CHECKPOINT-LOAD THRU 1100-EXIT.
+000782     IF WS-BATCH-CHECKPOINT-FOUND
+000783         PERFORM 1200-SKIP-COMPLETED-FILES THRU 1200-EXIT
+000784             WS-BATCH-SKIP-COUNT TIMES
+000785     END-IF.
+000790     PERFORM 2000-PROCESS-FILELIST THRU 2000-EXIT
+000800         UNTIL WS-EOF.
+000810     PERFORM 8000-WRITE-GRAND-TOTAL THRU 8000-EXIT.
+000820     CLOSE DAYONE-FILELIST.
+000830     CLOSE DAYBATCH-SUMMARY.
+000840     MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
+000850     STOP RUN.
+000860*
+000870****************************************************************
+000880*    1000-INITIALIZE - OPEN THE FILE LIST AND THE COMBINED     *
+000890*    SUMMARY OUTPUT, AND ZERO THE BATCH-LEVEL ACCUMULATORS.     *
+000900****************************************************************
+000910 1000-INITIALIZE.
+000920     OPEN INPUT DAYONE-FILELIST.
+000921     IF WS-FILELIST-FILE-NOT-FOUND
+000922         DISPLAY "ADVBATCH: FILE LIST NOT FOUND - DAYLIST"
+000923         MOVE 16 TO WS-JOB-RETURN-CODE
+000924         MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+000925         STOP RUN
+000926     END-IF.
+000930     OPEN OUTPUT DAYBATCH-SUMMARY.
+000940 1000-EXIT.
+000950     EXIT.
+000960*
+000961****************************************************************
+000962*    1100-BATCH-CHECKPOINT-LOAD - IF A PRIOR IN-PROGRESS BATCH *
+000963*    BOOKMARK EXISTS, RESTORE THE GRAND TOTALS SEEN SO FAR AND *
+000964*    THE NUMBER OF FILES ALREADY COMPLETED.                    *
+000965****************************************************************
+000966 1100-BATCH-CHECKPOINT-LOAD.
+000967     MOVE "N" TO WS-BATCH-CHECKPOINT-FOUND-SW
+000968     OPEN INPUT DAYONE-BATCH-CHECKPOINT.
+000969     READ DAYONE-BATCH-CHECKPOINT
+000970         AT END
+000971             CONTINUE
+000972         NOT AT END
+000973             IF BC-STATUS = "I"
+000974                 SET WS-BATCH-CHECKPOINT-FOUND TO TRUE
+000975                 MOVE BC-COMPLETED-COUNT TO WS-BATCH-SKIP-COUNT
+000976                 MOVE BC-COMPLETED-COUNT TO WS-FILE-COUNT
+000977                 MOVE BC-GRAND-RECCOUNT TO WS-GRAND-RECCOUNT
+000978                 MOVE BC-GRAND-REJECTCOUNT
+000979                     TO WS-GRAND-REJECTCOUNT
+000980                 MOVE BC-GRAND-FREQUENCYSUM
+000981                     TO WS-GRAND-FREQUENCYSUM
+000982                 MOVE BC-RETURN-CODE TO WS-JOB-RETURN-CODE
+000983             END-IF
+000984     END-READ.
+000985     CLOSE DAYONE-BATCH-CHECKPOINT.
+000986 1100-EXIT.
+000987     EXIT.
+000988*
+000989****************************************************************
+000990*    1200-SKIP-COMPLETED-FILES - DISCARD ONE DAYLIST RECORD     *
+000991*    ALREADY ACCOUNTED FOR BY THE RESTORED BOOKMARK.            *
+000992****************************************************************
+000993 1200-SKIP-COMPLETED-FILES.
+000994     IF NOT WS-EOF
+000995         READ DAYONE-FILELIST
+000996             AT END SET WS-EOF TO TRUE
+000997         END-READ
+000998     END-IF.
+000999 1200-EXIT.
+001000     EXIT.
+001001*
+001002****************************************************************
+001003*    2000-PROCESS-FILELIST - READ ONE FILE NAME AND DRIVE THE  *
+001004*    SINGLE-FILE TOTAL AND AUDIT SUBPROGRAMS AGAINST IT.       *
+001005****************************************************************
+001010 2000-PROCESS-FILELIST.
+001020     READ DAYONE-FILELIST
+001030         AT END
+001040             SET WS-EOF TO TRUE
+001050         NOT AT END
+001060             PERFORM 2100-PROCESS-ONE-FILE THRU 2100-EXIT
+001070     END-READ.
+001080 2000-EXIT.
+001090     EXIT.
+001100*
+001110****************************************************************
+001120*    2100-PROCESS-ONE-FILE - TOTAL ONE FILE, AUDIT IT, ROLL ITS *
+001130*    RESULT INTO THE BATCH TOTALS, AND WRITE ITS DETAIL LINE.   *
+001140****************************************************************
+001150 2100-PROCESS-ONE-FILE.
+001160     MOVE FL-FILENAME TO DL100-CLC-IN-FILENAME.
+001170     CALL "ADVFREQCALC" USING DL100-CLC-LINKAGE.
+001180*
+001190     ADD 1 TO WS-FILE-COUNT.
+001200     ADD DL100-CLC-OUT-RECCOUNT TO WS-GRAND-RECCOUNT.
+001210     ADD DL100-CLC-OUT-REJECTCOUNT TO WS-GRAND-REJECTCOUNT.
+001220*
+001225     MOVE "N" TO WS-GRAND-OVERFLOW-SW.
+001230     ADD DL100-CLC-OUT-FREQUENCYSUM TO WS-GRAND-FREQUENCYSUM
+001240         GIVING WS-GRAND-RESULT
+001250         ON SIZE ERROR
+001260             MOVE 16 TO WS-JOB-RETURN-CODE
+001265             SET WS-GRAND-OVERFLOW TO TRUE
+001270             DISPLAY "ADVBATCH: COMBINED FREQUENCY SUM OVERFLOW "
+001280                     "- REMAINING FILES WILL STILL BE TOTALLED"
+001290     END-ADD.
+001295     IF NOT WS-GRAND-OVERFLOW
+001330         MOVE WS-GRAND-RESULT TO WS-GRAND-FREQUENCYSUM
+001340     END-IF.
+001345*
+001350     IF DL100-CLC-OVERFLOW-YES
+001355         MOVE 16 TO WS-JOB-RETURN-CODE
+001358     END-IF.
+001359*
+001360     IF DL100-CLC-CTRL-MISMATCH
+001370         AND WS-JOB-RETURN-CODE < 8
+001380         MOVE 8 TO WS-JOB-RETURN-CODE
+001390     END-IF.
+001400*
+001410     MOVE DL100-CLC-IN-FILENAME TO DL100-AUD-IN-FILENAME.
+001420     MOVE DL100-CLC-OUT-RECCOUNT TO DL100-AUD-IN-RECCOUNT.
+001430     MOVE DL100-CLC-OUT-REJECTCOUNT TO DL100-AUD-IN-REJECTCOUNT.
+001440     MOVE DL100-CLC-OUT-FREQUENCYSUM TO DL100-AUD-IN-FREQUENCYSUM.
+001450     CALL "ADVAUDWRT" USING DL100-AUD-LINKAGE.
+001460*
+001470     MOVE SPACES TO DAYBATCH-SUMMARY-FILE.
+001480     SET BS-IS-FILE-DETAIL TO TRUE.
+001490     MOVE DL100-CLC-IN-FILENAME TO BS-INPUT-FILENAME.
+001500     MOVE DL100-CLC-OUT-RECCOUNT TO BS-RECCOUNT.
+001510     MOVE DL100-CLC-OUT-REJECTCOUNT TO BS-REJECTCOUNT.
+001520     MOVE DL100-CLC-OUT-FREQUENCYSUM TO BS-FREQUENCYSUM.
+001530     MOVE DL100-CLC-OUT-RETURN-CODE TO BS-RETURN-CODE.
+001540     WRITE DAYBATCH-SUMMARY-FILE.
+001550*
+001560     DISPLAY "ADVBATCH: " DL100-CLC-IN-FILENAME
+001570             " RECORDS=" DL100-CLC-OUT-RECCOUNT
+001580             " REJECTS=" DL100-CLC-OUT-REJECTCOUNT
+001590             " SUM=" DL100-CLC-OUT-FREQUENCYSUM.
+001595*
+001596     SET WS-BATCH-MARK-INPROGRESS TO TRUE.
+001597     PERFORM 9000-BATCH-CHECKPOINT-SAVE THRU 9000-EXIT.
+001600 2100-EXIT.
+001610     EXIT.
+001620*
+001630****************************************************************
+001640*    8000-WRITE-GRAND-TOTAL - APPEND ONE RECORD SUMMARIZING     *
+001650*    EVERY FILE PROCESSED IN THIS BATCH.                        *
+001660****************************************************************
+001670 8000-WRITE-GRAND-TOTAL.
+001680     MOVE SPACES TO DAYBATCH-SUMMARY-FILE.
+001690     SET BS-IS-GRAND-TOTAL TO TRUE.
+001700     MOVE WS-FILE-COUNT TO BS-RECCOUNT.
+001710     MOVE "** FILES IN THIS BATCH **" TO BS-INPUT-FILENAME.
+001720     MOVE WS-GRAND-REJECTCOUNT TO BS-REJECTCOUNT.
+001730     MOVE WS-GRAND-FREQUENCYSUM TO BS-FREQUENCYSUM.
+001740     MOVE WS-JOB-RETURN-CODE TO BS-RETURN-CODE.
+001750     WRITE DAYBATCH-SUMMARY-FILE.
+001760*
+001770     DISPLAY "ADVBATCH: " WS-FILE-COUNT " FILE(S) PROCESSED, "
+001780             "COMBINED RECORDS=" WS-GRAND-RECCOUNT
+001790             " COMBINED REJECTS=" WS-GRAND-REJECTCOUNT
+001800             " COMBINED SUM=" WS-GRAND-FREQUENCYSUM.
+001805*
+001806     SET WS-BATCH-MARK-COMPLETE TO TRUE.
+001807     PERFORM 9000-BATCH-CHECKPOINT-SAVE THRU 9000-EXIT.
+001810 8000-EXIT.
+001820     EXIT.
+001830*
+001831****************************************************************
+001832*    9000-BATCH-CHECKPOINT-SAVE - REWRITE THE BATCH'S OWN       *
+001833*    RESTART BOOKMARK WITH THE NUMBER OF FILES COMPLETED SO     *
+001834*    FAR AND THE GRAND TOTALS ACCUMULATED FOR THEM, SO A        *
+001835*    RESTARTED JOB PICKS UP AFTER THE LAST COMPLETED FILE       *
+001836*    INSTEAD OF REPROCESSING THE WHOLE LIST.                    *
+001837****************************************************************
+001838 9000-BATCH-CHECKPOINT-SAVE.
+001839     OPEN OUTPUT DAYONE-BATCH-CHECKPOINT.
+001840     MOVE WS-FILE-COUNT TO BC-COMPLETED-COUNT
+001841     MOVE WS-GRAND-RECCOUNT TO BC-GRAND-RECCOUNT
+001842     MOVE WS-GRAND-REJECTCOUNT TO BC-GRAND-REJECTCOUNT
+001843     MOVE WS-GRAND-FREQUENCYSUM TO BC-GRAND-FREQUENCYSUM
+001844     MOVE WS-JOB-RETURN-CODE TO BC-RETURN-CODE
+001845     MOVE WS-BATCH-CHECKPOINT-STATUS-SW TO BC-STATUS
+001846     WRITE DAYBATCH-CHECKPOINT-FILE.
+001847     CLOSE DAYONE-BATCH-CHECKPOINT.
+001848 9000-EXIT.
+001849     EXIT.
+001850*
+001860 END PROGRAM ADVBATCH.
