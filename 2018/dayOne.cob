@@ -1,65 +1,355 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADVENTOFCODE.
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-               SELECT DAYONE ASSIGN TO 'day1.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD DAYONE.
-               01 DAYONE-FILE.
-                  05 FREQUENCY PIC X(6).
-
-           WORKING-STORAGE SECTION.
-           01 WS-FREQUENCY PIC 9(5).
-           01 WS-FREQUENCYRES PIC S9(10).
-           01 WS-FREQUENCYSUM PIC S9(10).
-           01 VARSWAP PIC X(5) JUSTIFIED RIGHT.
-           01 WS-DAYONE.
-               05 WS-NEGATION PIC A(1).
-               *> This could be 9(5) if we had a source with left padded
-               *> zeros. Instead we must programically add them.
-               05 WS-FREQUENCYSTRING PIC A(5).
-           01 WS-EOF PIC A(1).
-
-       PROCEDURE DIVISION.
-           MAIN.
-               SET WS-FREQUENCYSUM TO 0.
-    
-               OPEN INPUT DAYONE.
-                   PERFORM UNTIL WS-EOF='Y'
-                   READ DAYONE INTO WS-DAYONE
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                           PERFORM CONVERT-WHITESPACES-TO-ZEROES
-                           IF WS-NEGATION IS EQUAL TO "-"
-                               SUBTRACT WS-FREQUENCY
-                                   FROM WS-FREQUENCYSUM
-                                   GIVING WS-FREQUENCYRES
-                               MOVE WS-FREQUENCYRES TO WS-FREQUENCYSUM
-                           ELSE
-                              ADD WS-FREQUENCY
-                                   TO WS-FREQUENCYSUM
-                                   GIVING WS-FREQUENCYRES
-                               MOVE WS-FREQUENCYRES TO WS-FREQUENCYSUM
-                           END-IF
-                   END-READ
-                   END-PERFORM.
-               CLOSE DAYONE.
-    
-               DISPLAY "Part 1: " WS-FREQUENCYSUM.
-           STOP RUN.
-
-           *> Imported strings are right padded with spaces.
-           *> Move those spaces to the left of the content and replace
-           *> them with zeroes. 
-           CONVERT-WHITESPACES-TO-ZEROES.
-               UNSTRING WS-FREQUENCYSTRING DELIMITED BY ' ' INTO VARSWAP
-               INSPECT VARSWAP REPLACING LEADING SPACE BY '0'
-               MOVE VARSWAP TO WS-FREQUENCY
-               .
-
-       END PROGRAM ADVENTOFCODE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADVENTOFCODE.
+000030 AUTHOR. DATA-LIBRARY-100-TEAM.
+000040 INSTALLATION. ADVENT-OF-CODE BATCH CALIBRATION SYSTEM.
+000050 DATE-WRITTEN. 2018-12-01.
+000060 DATE-COMPILED.
+000070*
+000080****************************************************************
+000090*                MODIFICATION HISTORY                         *
+000100****************************************************************
+000110* 2018-12-01  JWB  ORIGINAL - SINGLE-PASS FREQUENCY TOTAL.     *
+000120* 2026-08-09  JWB  ADDED PART 2 FIRST-REPEATED-FREQUENCY PASS, *
+000130*                  PARAMETERIZED THE INPUT FILE NAME, MOVED    *
+000140*                  SINGLE-FILE TOTALLING INTO ADVFREQCALC SO   *
+000150*                  IT PICKS UP EDIT, REJECT, STATISTICS,       *
+000160*                  CONTROL-TOTAL, OVERFLOW AND CHECKPOINT      *
+000170*                  HANDLING, ADDED THE AUDIT TRAIL CALL AND    *
+000180*                  THE DAYONE-RESULT INTERFACE FILE.           *
+000181* 2026-08-09  JWB  PART 2'S RUNNING FREQUENCY IS NOW ACCUMU-   *
+000182*                  LATED WITH AN OVERFLOW CHECK AND ABORTS THE *
+000183*                  PASS THE SAME WAY THE SEEN-FREQUENCY TABLE  *
+000184*                  EXHAUSTION CASE DOES, SINCE A LONG-RUNNING  *
+000185*                  PART 2 PASS IS JUST AS EXPOSED TO OVERFLOW  *
+000186*                  AS THE PART 1 SUM.  THE RUNNING AVERAGE     *
+000187*                  DISPLAY NOW SHOWS A DECIMAL POINT.          *
+000190****************************************************************
+000200*
+000210****************************************************************
+000220*    ADVENTOFCODE TOTALS THE DAILY CALIBRATION FREQUENCY FILE  *
+000230*    (PART 1) AND THEN CYCLES BACK THROUGH THE SAME FILE AS    *
+000240*    MANY TIMES AS NECESSARY TO FIND THE FIRST RUNNING TOTAL   *
+000250*    THAT REPEATS (PART 2).  ALL PER-RECORD EDITING, REJECT    *
+000260*    LOGGING, STATISTICS, CONTROL-TOTAL RECONCILIATION,        *
+000270*    OVERFLOW CHECKING AND CHECKPOINT/RESTART FOR THE PART 1   *
+000280*    PASS ARE DONE BY THE ADVFREQCALC SUBPROGRAM.              *
+000290****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310     INPUT-OUTPUT SECTION.
+000320         FILE-CONTROL.
+000330         SELECT DAYONE ASSIGN TO DYNAMIC WS-DAYONE-FILENAME
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350*
+000360         SELECT DAYONE-RESULT ASSIGN TO "DAYRSLT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380*
+000390 DATA DIVISION.
+000400     FILE SECTION.
+000410     FD DAYONE.
+000420         01 DAYONE-FILE.
+000430            05 DAYONE-RAW-LINE           PIC X(20).
+000440*
+000450     FD DAYONE-RESULT.
+000460         01 DAYONE-RESULT-FILE.
+000470            05 DRS-RUN-DATE               PIC X(10).
+000480            05 FILLER                    PIC X(01).
+000490            05 DRS-INPUT-FILE-ID          PIC X(80).
+000500            05 FILLER                    PIC X(01).
+000510            05 DRS-PART1-FREQUENCY        PIC S9(10)
+000511                                   SIGN IS LEADING SEPARATE.
+000520            05 FILLER                    PIC X(01).
+000530            05 DRS-PART2-FREQUENCY        PIC S9(10)
+000531                                   SIGN IS LEADING SEPARATE.
+000540            05 FILLER                    PIC X(01).
+000550            05 DRS-PART2-FOUND-SW         PIC X(01).
+000560*
+000570     WORKING-STORAGE SECTION.
+000580*
+000590     77  WS-MAX-TABLE-SIZE               PIC 9(07) COMP
+000600                                          VALUE 200000.
+000610     77  WS-MAX-CYCLES                   PIC 9(07) COMP
+000620                                          VALUE 10000.
+000630*
+000640     01  WS-DAYONE-FILENAME              PIC X(80).
+000650     01  WS-PARM-LINE                    PIC X(80).
+000660     01  WS-ENV-DAYONE                   PIC X(80).
+000670*
+000675     01  WS-AVERAGE-DISPLAY               PIC +9(07).9(04).
+000680     01  WS-PART2-LINE                   PIC X(20).
+000690     01  WS-PART2-NORMAL REDEFINES WS-PART2-LINE.
+000700         05  WS-PART2-NEGATION            PIC A(01).
+000710         05  WS-PART2-FREQUENCYSTRING     PIC A(05).
+000715         05  WS-PART2-OVERFLOW-CHAR       PIC A(01).
+000720         05  FILLER                       PIC X(13).
+000730     01  WS-PART2-TRAILER REDEFINES WS-PART2-LINE.
+000740         05  WS-PART2-TRAILER-TAG         PIC X(07).
+000750             88  WS-PART2-IS-TRAILER      VALUE "TRAILER".
+000760         05  FILLER                       PIC X(13).
+000770*
+000780     01  WS-SWITCHES.
+000790         05  WS-EOF2-SW                   PIC X(01) VALUE "N".
+000800             88  WS-EOF2                  VALUE "Y".
+000810         05  WS-FOUND-SW                  PIC X(01) VALUE "N".
+000820             88  WS-FOUND                 VALUE "Y".
+000830         05  WS-ABORT-SW                  PIC X(01) VALUE "N".
+000840             88  WS-ABORTED               VALUE "Y".
+000845*
+000846     01  WS-JOB-RETURN-CODE              PIC 9(02) COMP VALUE 0.
+000850*
+000860     01  WS-SEEN-TABLE-AREA.
+000870         05  WS-SEEN-TABLE OCCURS 200000 TIMES
+000880                           INDEXED BY WS-SEEN-IDX
+000890                           PIC S9(10) COMP.
+000900     01  WS-SEEN-COUNT                    PIC 9(07) COMP
+000910                                          VALUE 0.
+000920     01  WS-CYCLE-COUNT                   PIC 9(07) COMP
+000930                                          VALUE 0.
+000940     01  WS-RUNNING-FREQUENCY             PIC S9(10) COMP-3
+000950                                          VALUE 0.
+000955     01  WS-RUNNING-RESULT                PIC S9(10) COMP-3.
+000960     01  WS-REPEATED-FREQUENCY            PIC S9(10) COMP
+000970                                          VALUE 0.
+000980*
+000990     COPY DL100VAL.
+001000     COPY DL100CLC.
+001010     COPY DL100AUD.
+001020*
+001030 PROCEDURE DIVISION.
+001040*
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     PERFORM 2000-CALCULATE-PART1 THRU 2000-EXIT.
+001080     PERFORM 8000-FIND-REPEATED-FREQUENCY THRU 8000-EXIT.
+001090     PERFORM 3000-WRITE-RESULT-RECORD THRU 3000-EXIT.
+001095     MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
+001100     STOP RUN.
+001110*
+001120****************************************************************
+001130*    1000-INITIALIZE - RESOLVE THE INPUT FILE NAME.  A         *
+001140*    PARM OVERRIDES THE DAYONE ENVIRONMENT VARIABLE (THE JCL   *
+001150*    DD-NAME EQUIVALENT), WHICH IN TURN OVERRIDES THE DEFAULT  *
+001160*    OF DAY1.TXT SO EXISTING JOBS KEEP RUNNING UNCHANGED.      *
+001170****************************************************************
+001180 1000-INITIALIZE.
+001190     MOVE SPACES TO WS-PARM-LINE
+001200     MOVE SPACES TO WS-ENV-DAYONE
+001210     ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+001220     ACCEPT WS-ENV-DAYONE FROM ENVIRONMENT "DAYONE".
+001230*
+001240     IF WS-PARM-LINE NOT = SPACES
+001250         MOVE WS-PARM-LINE TO WS-DAYONE-FILENAME
+001260     ELSE
+001270         IF WS-ENV-DAYONE NOT = SPACES
+001280             MOVE WS-ENV-DAYONE TO WS-DAYONE-FILENAME
+001290         ELSE
+001300             MOVE "day1.txt" TO WS-DAYONE-FILENAME
+001310         END-IF
+001320     END-IF.
+001330 1000-EXIT.
+001340     EXIT.
+001350*
+001360****************************************************************
+001370*    2000-CALCULATE-PART1 - CALL ADVFREQCALC TO TOTAL THE      *
+001380*    FILE, LOG THE RUN TO THE AUDIT TRAIL, REPORT STATISTICS   *
+001390*    AND SOUND OFF LOUDLY ON A CONTROL-TOTAL MISMATCH.         *
+001400****************************************************************
+001410 2000-CALCULATE-PART1.
+001420     MOVE WS-DAYONE-FILENAME TO DL100-CLC-IN-FILENAME
+001430     CALL "ADVFREQCALC" USING DL100-CLC-LINKAGE.
+001440*
+001450     MOVE WS-DAYONE-FILENAME TO DL100-AUD-IN-FILENAME
+001460     MOVE DL100-CLC-OUT-RECCOUNT TO DL100-AUD-IN-RECCOUNT
+001470     MOVE DL100-CLC-OUT-REJECTCOUNT
+001480         TO DL100-AUD-IN-REJECTCOUNT
+001490     MOVE DL100-CLC-OUT-FREQUENCYSUM
+001500         TO DL100-AUD-IN-FREQUENCYSUM
+001510     CALL "ADVAUDWRT" USING DL100-AUD-LINKAGE.
+001520*
+001530     DISPLAY "Part 1: " DL100-CLC-OUT-FREQUENCYSUM.
+001540*
+001550     DISPLAY "Records read       : "
+001560         DL100-CLC-OUT-RECCOUNT.
+001570     DISPLAY "Records rejected   : "
+001580         DL100-CLC-OUT-REJECTCOUNT.
+001590     DISPLAY "Positive increments: "
+001600         DL100-CLC-OUT-POSCOUNT.
+001610     DISPLAY "Negative increments: "
+001620         DL100-CLC-OUT-NEGCOUNT.
+001630     DISPLAY "Largest positive   : "
+001640         DL100-CLC-OUT-MAXPOS.
+001650     DISPLAY "Largest negative   : "
+001660         DL100-CLC-OUT-MAXNEG.
+001670     MOVE DL100-CLC-OUT-AVERAGE TO WS-AVERAGE-DISPLAY
+001675     DISPLAY "Running average    : "
+001680         WS-AVERAGE-DISPLAY.
+001690*
+001700     IF DL100-CLC-CTRL-PRESENT
+001710         IF DL100-CLC-CTRL-MISMATCH
+001720             MOVE 8 TO WS-JOB-RETURN-CODE
+001730             DISPLAY "**** CONTROL TOTAL MISMATCH ON "
+001740                 WS-DAYONE-FILENAME " - SEE ADVFREQCALC "
+001750                 "MESSAGE ABOVE ****"
+001760         ELSE
+001770             DISPLAY "Control total check: MATCHED"
+001780         END-IF
+001790     END-IF.
+001800*
+001810     IF DL100-CLC-OVERFLOW-YES
+001820         MOVE 16 TO WS-JOB-RETURN-CODE
+001830     END-IF.
+001840 2000-EXIT.
+001850     EXIT.
+001860*
+001870****************************************************************
+001880*    3000-WRITE-RESULT-RECORD - WRITE ONE STRUCTURED RECORD TO *
+001890*    DAYONE-RESULT SO A DOWNSTREAM STEP CAN PICK UP BOTH       *
+001900*    PART 1 AND PART 2 WITHOUT SCREEN-SCRAPING SYSOUT.         *
+001910****************************************************************
+001920 3000-WRITE-RESULT-RECORD.
+001925     MOVE SPACES TO DAYONE-RESULT-FILE.
+001930     ACCEPT DRS-RUN-DATE FROM DATE YYYYMMDD.
+001940     MOVE WS-DAYONE-FILENAME TO DRS-INPUT-FILE-ID
+001950     MOVE DL100-CLC-OUT-FREQUENCYSUM TO DRS-PART1-FREQUENCY
+001960     IF WS-FOUND
+001970         MOVE WS-REPEATED-FREQUENCY TO DRS-PART2-FREQUENCY
+001980         MOVE "Y" TO DRS-PART2-FOUND-SW
+001990     ELSE
+002000         MOVE 0 TO DRS-PART2-FREQUENCY
+002010         MOVE "N" TO DRS-PART2-FOUND-SW
+002020     END-IF.
+002030*
+002040     OPEN OUTPUT DAYONE-RESULT.
+002050     WRITE DAYONE-RESULT-FILE.
+002060     CLOSE DAYONE-RESULT.
+002070 3000-EXIT.
+002080     EXIT.
+002090*
+002100****************************************************************
+002110*    8000-FIND-REPEATED-FREQUENCY - PART 2.  CYCLE THROUGH     *
+002120*    DAYONE AS MANY TIMES AS NEEDED, ACCUMULATING A RUNNING    *
+002130*    FREQUENCY, UNTIL A TOTAL REPEATS OR THE SAFETY LIMITS ON  *
+002140*    PASSES AND TABLE SIZE ARE EXCEEDED.                       *
+002150****************************************************************
+002160 8000-FIND-REPEATED-FREQUENCY.
+002170     MOVE 0 TO WS-RUNNING-FREQUENCY
+002180     MOVE 1 TO WS-SEEN-COUNT
+002190     MOVE 0 TO WS-SEEN-TABLE(1)
+002200     MOVE 0 TO WS-CYCLE-COUNT
+002210     MOVE "N" TO WS-FOUND-SW
+002220     MOVE "N" TO WS-ABORT-SW.
+002230*
+002240     PERFORM 8100-SCAN-ONE-CYCLE THRU 8100-EXIT
+002250         UNTIL WS-FOUND OR WS-ABORTED
+002260             OR WS-CYCLE-COUNT NOT LESS THAN WS-MAX-CYCLES.
+002270*
+002280     IF WS-FOUND
+002290         DISPLAY "Part 2: " WS-REPEATED-FREQUENCY
+002300     ELSE
+002310         IF NOT WS-ABORTED
+002320             DISPLAY "ADVENTOFCODE: NO REPEATED FREQUENCY "
+002330                 "FOUND WITHIN " WS-MAX-CYCLES " PASSES"
+002335             IF WS-JOB-RETURN-CODE < 12
+002337                 MOVE 12 TO WS-JOB-RETURN-CODE
+002339             END-IF
+002350         END-IF
+002360     END-IF.
+002370 8000-EXIT.
+002380     EXIT.
+002390*
+002400****************************************************************
+002410*    8100-SCAN-ONE-CYCLE - ONE FULL PASS FROM THE TOP OF       *
+002420*    DAYONE-FILE.                                              *
+002430****************************************************************
+002440 8100-SCAN-ONE-CYCLE.
+002450     ADD 1 TO WS-CYCLE-COUNT
+002460     MOVE "N" TO WS-EOF2-SW
+002470     OPEN INPUT DAYONE.
+002480     PERFORM 8200-READ-AND-CHECK THRU 8200-EXIT
+002490         UNTIL WS-EOF2 OR WS-FOUND OR WS-ABORTED.
+002500     CLOSE DAYONE.
+002510 8100-EXIT.
+002520     EXIT.
+002530*
+002540****************************************************************
+002550*    8200-READ-AND-CHECK - READ ONE RECORD OF THE CYCLIC PASS. *
+002560****************************************************************
+002570 8200-READ-AND-CHECK.
+002580     READ DAYONE INTO WS-PART2-LINE
+002590         AT END
+002600             SET WS-EOF2 TO TRUE
+002610         NOT AT END
+002620             PERFORM 8300-APPLY-RECORD THRU 8300-EXIT
+002630     END-READ.
+002640 8200-EXIT.
+002650     EXIT.
+002660*
+002670****************************************************************
+002680*    8300-APPLY-RECORD - SKIP THE TRAILER AND ANY RECORD THAT  *
+002690*    FAILS THE SAME SHAPE CHECK ADVFREQCALC ALREADY REJECTED   *
+002700*    ON THE PART 1 PASS, OTHERWISE ROLL IT INTO THE RUNNING    *
+002710*    TOTAL AND LOOK FOR A REPEAT.                               *
+002720****************************************************************
+002730 8300-APPLY-RECORD.
+002740     IF WS-PART2-IS-TRAILER
+002750         GO TO 8300-EXIT
+002760     END-IF.
+002770*
+002780     MOVE WS-PART2-NEGATION TO DL100-VAL-NEGATION
+002790     MOVE WS-PART2-FREQUENCYSTRING TO DL100-VAL-FREQUENCYSTRING
+002795     MOVE WS-PART2-OVERFLOW-CHAR TO DL100-VAL-OVERFLOW-CHAR
+002800     CALL "ADVVALFRQ" USING DL100-VAL-LINKAGE.
+002810*
+002820     IF DL100-VAL-RECORD-INVALID
+002830         GO TO 8300-EXIT
+002840     END-IF.
+002850*
+002860     ADD DL100-VAL-FREQUENCY TO WS-RUNNING-FREQUENCY
+002861         GIVING WS-RUNNING-RESULT
+002862         ON SIZE ERROR
+002863             DISPLAY "ADVENTOFCODE: PART 2 RUNNING FREQUENCY "
+002864                 "OVERFLOW - PASS ABANDONED"
+002865             MOVE 16 TO WS-JOB-RETURN-CODE
+002866             MOVE "Y" TO WS-ABORT-SW
+002867             GO TO 8300-EXIT
+002868     END-ADD.
+002869     MOVE WS-RUNNING-RESULT TO WS-RUNNING-FREQUENCY.
+002870     PERFORM 8400-SEARCH-TABLE THRU 8400-EXIT.
+002880*
+002890     IF WS-FOUND
+002900         MOVE WS-RUNNING-FREQUENCY TO WS-REPEATED-FREQUENCY
+002910         GO TO 8300-EXIT
+002920     END-IF.
+002930*
+002940     IF WS-SEEN-COUNT < WS-MAX-TABLE-SIZE
+002950         ADD 1 TO WS-SEEN-COUNT
+002960         MOVE WS-RUNNING-FREQUENCY
+002970             TO WS-SEEN-TABLE(WS-SEEN-COUNT)
+002980     ELSE
+002990         DISPLAY "ADVENTOFCODE: SEEN-FREQUENCY TABLE "
+003000             "EXHAUSTED AT " WS-MAX-TABLE-SIZE " ENTRIES"
+003010         MOVE 16 TO WS-JOB-RETURN-CODE
+003020         MOVE "Y" TO WS-ABORT-SW
+003030     END-IF.
+003040 8300-EXIT.
+003050     EXIT.
+003060*
+003070****************************************************************
+003080*    8400-SEARCH-TABLE - LOOK FOR THE CURRENT RUNNING          *
+003090*    FREQUENCY AMONG THE VALUES ALREADY SEEN THIS RUN.         *
+003100****************************************************************
+003110 8400-SEARCH-TABLE.
+003120     MOVE "N" TO WS-FOUND-SW
+003130     PERFORM 8410-COMPARE-ONE-ENTRY THRU 8410-EXIT
+003140         VARYING WS-SEEN-IDX FROM 1 BY 1
+003150         UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR WS-FOUND.
+003160 8400-EXIT.
+003170     EXIT.
+003180*
+003190 8410-COMPARE-ONE-ENTRY.
+003200     IF WS-SEEN-TABLE(WS-SEEN-IDX) = WS-RUNNING-FREQUENCY
+003210         SET WS-FOUND TO TRUE
+003220     END-IF.
+003230 8410-EXIT.
+003240     EXIT.
+003250*
+003260 END PROGRAM ADVENTOFCODE.
