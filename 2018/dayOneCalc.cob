@@ -0,0 +1,410 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADVFREQCALC.
+000030 AUTHOR. DATA-LIBRARY-100-TEAM.
+000040 INSTALLATION. ADVENT-OF-CODE BATCH CALIBRATION SYSTEM.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080****************************************************************
+000090*                MODIFICATION HISTORY                         *
+000100****************************************************************
+000110* 2026-08-09  JWB  ORIGINAL - SINGLE-FILE TOTAL, STATISTICS,   *
+000120*                  REJECT HANDLING, CONTROL-TOTAL RECONCILI-   *
+000130*                  ATION AND CHECKPOINT/RESTART, FACTORED OUT  *
+000140*                  OF ADVENTOFCODE SO ADVBATCH CAN REUSE IT.   *
+000141* 2026-08-09  JWB  RUNNING AVERAGE NOW DIVIDES BY POSCOUNT +   *
+000142*                  NEGCOUNT INSTEAD OF RECCOUNT, SO REJECTED   *
+000143*                  RECORDS NO LONGER WATER DOWN THE AVERAGE.   *
+000144*                  THE CHECKPOINT-INTERVAL TEST MOVED TO       *
+000145*                  2050-READ-RECORD SO A REJECTED RECORD ON    *
+000146*                  THE BOUNDARY STILL GETS CHECKPOINTED.  THE   *
+000147*                  TRAILER'S SIGN AND TOTAL ARE NOW VALIDATED   *
+000148*                  BEFORE USE, THE SAME AS AN ORDINARY RECORD.  *
+000150****************************************************************
+000160*
+000170****************************************************************
+000180*    THIS SUBPROGRAM TOTALS ONE DAYONE-STYLE FREQUENCY FILE,   *
+000190*    NAMED BY THE CALLER, AND RETURNS THE FINAL SUM, BASIC     *
+000200*    STATISTICS, REJECT COUNT, AND CONTROL-TOTAL RECONCILI-    *
+000210*    ATION RESULT.  A CHECKPOINT RECORD IS WRITTEN EVERY       *
+000220*    WS-CHECKPOINT-INTERVAL RECORDS SO A LARGE FILE CAN BE     *
+000230*    RESUMED WITHOUT REREADING FROM RECORD ONE.                *
+000240****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260     INPUT-OUTPUT SECTION.
+000270         FILE-CONTROL.
+000280         SELECT DAYONE ASSIGN TO DYNAMIC DL100-CLC-IN-FILENAME
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000291         FILE STATUS IS WS-DAYONE-FILE-STATUS.
+000300*
+000310         SELECT DAYONE-REJECT ASSIGN TO "DAYREJCT"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330*
+000340         SELECT OPTIONAL DAYONE-CHECKPOINT ASSIGN TO "DAYCHKPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360*
+000370 DATA DIVISION.
+000380     FILE SECTION.
+000390     FD DAYONE.
+000400         01 DAYONE-FILE.
+000410            05 DAYONE-RAW-LINE        PIC X(20).
+000420*
+000430     FD DAYONE-REJECT.
+000440         01 DAYONE-REJECT-FILE.
+000450            05 DR-RAW-LINE            PIC X(20).
+000460            05 FILLER                 PIC X(01).
+000470            05 DR-REASON-CODE         PIC X(10).
+000480            05 FILLER                 PIC X(01).
+000490            05 DR-FILENAME            PIC X(80).
+000500*
+000510     FD DAYONE-CHECKPOINT.
+000520         01 DAYONE-CHECKPOINT-FILE.
+000530            05 CK-FILENAME            PIC X(80).
+000531            05 CK-RECCOUNT            PIC 9(09).
+000532            05 CK-REJECTCOUNT         PIC 9(09).
+000533            05 CK-POSCOUNT            PIC 9(09).
+000534            05 CK-NEGCOUNT            PIC 9(09).
+000535            05 CK-MAXPOS              PIC S9(10)
+000536                               SIGN IS LEADING SEPARATE.
+000537            05 CK-MAXNEG              PIC S9(10)
+000538                               SIGN IS LEADING SEPARATE.
+000539            05 CK-FREQUENCYSUM        PIC S9(10)
+000540                               SIGN IS LEADING SEPARATE.
+000541            05 CK-STATUS              PIC X(01).
+000570*
+000580     WORKING-STORAGE SECTION.
+000590*
+000600     77  WS-CHECKPOINT-INTERVAL       PIC 9(05) COMP VALUE 1000.
+000610     77  WS-SKIP-COUNT                PIC 9(09) COMP VALUE 0.
+000620*
+000630     01  WS-DAYONE-LINE                PIC X(20).
+000640     01  WS-DAYONE-NORMAL REDEFINES WS-DAYONE-LINE.
+000650         05  WS-NEGATION               PIC A(01).
+000660         05  WS-FREQUENCYSTRING        PIC A(05).
+000665         05  WS-OVERFLOW-CHAR          PIC A(01).
+000670         05  FILLER                    PIC X(13).
+000680     01  WS-DAYONE-TRAILER REDEFINES WS-DAYONE-LINE.
+000690         05  WS-TRAILER-TAG            PIC X(07).
+000700             88  WS-IS-TRAILER-RECORD  VALUE "TRAILER".
+000710         05  WS-TRAILER-SIGN           PIC X(01).
+000711             88  WS-TRAILER-SIGN-OK    VALUE "-", "+", " ".
+000720         05  WS-TRAILER-TOTAL          PIC 9(10).
+000730         05  FILLER                    PIC X(02).
+000740*
+000750     01  WS-SWITCHES.
+000760         05  WS-EOF-SW                 PIC X(01) VALUE "N".
+000770             88  WS-EOF                VALUE "Y".
+000780         05  WS-CHECKPOINT-FOUND-SW    PIC X(01) VALUE "N".
+000790             88  WS-CHECKPOINT-FOUND   VALUE "Y".
+000800         05  WS-FIRST-CALL-SW          PIC X(01) VALUE "Y".
+000810             88  WS-FIRST-CALL         VALUE "Y".
+000820         05  WS-CHECKPOINT-STATUS-SW   PIC X(01) VALUE "I".
+000830             88  WS-MARK-COMPLETE      VALUE "C".
+000840             88  WS-MARK-INPROGRESS    VALUE "I".
+000845         05  WS-DAYONE-FILE-STATUS     PIC X(02).
+000846             88  WS-DAYONE-FILE-NOT-FOUND  VALUE "35".
+000850*
+000860     01  WS-WORK-FIELDS.
+000870         05  WS-FREQUENCYRES           PIC S9(10) COMP-3.
+000880         05  WS-SIGNED-CTRLTOTAL       PIC S9(10) COMP.
+000890         05  WS-CHECKPOINT-REM         PIC 9(05) COMP.
+000900         05  WS-CHECKPOINT-QUOT        PIC 9(09) COMP.
+000905         05  WS-VALID-RECCOUNT         PIC 9(10) COMP.
+000910*
+000920     COPY DL100VAL.
+000930*
+000940 LINKAGE SECTION.
+000950     COPY DL100CLC.
+000960*
+000970 PROCEDURE DIVISION USING DL100-CLC-LINKAGE.
+000980*
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+001020     PERFORM 7000-FINALIZE THRU 7000-EXIT.
+001030     GOBACK.
+001040*
+001050****************************************************************
+001060*    1000-INITIALIZE - RESET COUNTERS AND LOAD ANY CHECKPOINT  *
+001070*    LEFT BEHIND BY A PRIOR RUN AGAINST THIS SAME FILE.        *
+001080****************************************************************
+001090 1000-INITIALIZE.
+001095     MOVE "N" TO WS-EOF-SW
+001100     MOVE 0 TO DL100-CLC-OUT-RECCOUNT
+001110     MOVE 0 TO DL100-CLC-OUT-REJECTCOUNT
+001120     MOVE 0 TO DL100-CLC-OUT-POSCOUNT
+001130     MOVE 0 TO DL100-CLC-OUT-NEGCOUNT
+001140     MOVE 0 TO DL100-CLC-OUT-MAXPOS
+001150     MOVE 0 TO DL100-CLC-OUT-MAXNEG
+001160     MOVE 0 TO DL100-CLC-OUT-FREQUENCYSUM
+001170     MOVE 0 TO DL100-CLC-OUT-RETURN-CODE
+001180     SET DL100-CLC-CTRL-ABSENT TO TRUE
+001190     SET DL100-CLC-CTRL-MATCHED TO TRUE
+001200     SET DL100-CLC-OVERFLOW-NO TO TRUE.
+001210*
+001220     PERFORM 5000-CHECKPOINT-LOAD THRU 5000-EXIT.
+001230*
+001240     IF WS-FIRST-CALL AND NOT WS-CHECKPOINT-FOUND
+001250         OPEN OUTPUT DAYONE-REJECT
+001270     ELSE
+001280         OPEN EXTEND DAYONE-REJECT
+001290     END-IF.
+001295     MOVE "N" TO WS-FIRST-CALL-SW.
+001300*
+001310     OPEN INPUT DAYONE.
+001311     IF WS-DAYONE-FILE-NOT-FOUND
+001312         DISPLAY "ADVFREQCALC: INPUT FILE NOT FOUND - "
+001313                 DL100-CLC-IN-FILENAME
+001314         MOVE 16 TO DL100-CLC-OUT-RETURN-CODE
+001315         CLOSE DAYONE-REJECT
+001316         GOBACK
+001317     END-IF.
+001320     IF WS-CHECKPOINT-FOUND
+001330         PERFORM 1100-SKIP-CHECKPOINT-RECORDS
+001340             THRU 1100-EXIT
+001350             WS-SKIP-COUNT TIMES
+001360     END-IF.
+001370 1000-EXIT.
+001380     EXIT.
+001390*
+001400****************************************************************
+001410*    1100-SKIP-CHECKPOINT-RECORDS - DISCARD THE RECORDS A      *
+001420*    PRIOR CHECKPOINT ALREADY ACCOUNTED FOR.                   *
+001430****************************************************************
+001440 1100-SKIP-CHECKPOINT-RECORDS.
+001450     IF NOT WS-EOF
+001460         READ DAYONE INTO WS-DAYONE-LINE
+001470             AT END SET WS-EOF TO TRUE
+001480         END-READ
+001490     END-IF.
+001500 1100-EXIT.
+001510     EXIT.
+001520*
+001530****************************************************************
+001540*    2000-PROCESS-FILE - READ DAYONE UNTIL THE TRAILER RECORD  *
+001550*    OR END OF FILE, EDITING AND ACCUMULATING EACH RECORD.     *
+001560****************************************************************
+001570 2000-PROCESS-FILE.
+001580     PERFORM 2050-READ-RECORD THRU 2050-EXIT
+001590         UNTIL WS-EOF.
+001600*
+001610     CLOSE DAYONE.
+001620     CLOSE DAYONE-REJECT.
+001630*
+001640     SET WS-MARK-COMPLETE TO TRUE
+001650     PERFORM 4000-CHECKPOINT-SAVE THRU 4000-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680*
+001690****************************************************************
+001700*    2050-READ-RECORD - READ ONE DAYONE RECORD AND DISPATCH    *
+001710*    IT FOR EDITING, OR SIGNAL END OF FILE.  THE CHECKPOINT    *
+001715*    INTERVAL IS TESTED HERE, AFTER EVERY RECORD READ, SO A    *
+001716*    REJECTED RECORD LANDING ON THE INTERVAL BOUNDARY STILL    *
+001717*    GETS A CHECKPOINT SAVED FOR IT.                           *
+001720****************************************************************
+001730 2050-READ-RECORD.
+001740     READ DAYONE INTO WS-DAYONE-LINE
+001750         AT END
+001760             SET WS-EOF TO TRUE
+001770         NOT AT END
+001780             PERFORM 2100-EDIT-AND-ACCUMULATE THRU 2100-EXIT
+001785             IF NOT WS-EOF
+001786                 PERFORM 2200-CHECKPOINT-INTERVAL THRU 2200-EXIT
+001787             END-IF
+001790     END-READ.
+001800 2050-EXIT.
+001810     EXIT.
+001820*
+001830****************************************************************
+001840*    2100-EDIT-AND-ACCUMULATE - RECOGNIZE A TRAILER CONTROL    *
+001850*    TOTAL, OTHERWISE HAND THE RECORD TO ADVVALFRQ AND ROLL    *
+001860*    A VALID RESULT INTO THE RUNNING TOTAL AND STATISTICS.     *
+001870****************************************************************
+001880 2100-EDIT-AND-ACCUMULATE.
+001890     IF WS-IS-TRAILER-RECORD
+001900         SET DL100-CLC-CTRL-PRESENT TO TRUE
+001901         IF WS-TRAILER-SIGN-OK AND WS-TRAILER-TOTAL IS NUMERIC
+001910             MOVE WS-TRAILER-TOTAL TO WS-SIGNED-CTRLTOTAL
+001920             IF WS-TRAILER-SIGN = "-"
+001930                 COMPUTE WS-SIGNED-CTRLTOTAL =
+001931                     0 - WS-SIGNED-CTRLTOTAL
+001940             END-IF
+001950             PERFORM 6000-CONTROL-TOTAL-CHECK THRU 6000-EXIT
+001951         ELSE
+001952             PERFORM 2150-REJECT-TRAILER THRU 2150-EXIT
+001953         END-IF
+001960         SET WS-EOF TO TRUE
+001970         GO TO 2100-EXIT
+001980     END-IF.
+001990*
+002000     ADD 1 TO DL100-CLC-OUT-RECCOUNT.
+002010*
+002020     MOVE WS-NEGATION TO DL100-VAL-NEGATION
+002030     MOVE WS-FREQUENCYSTRING TO DL100-VAL-FREQUENCYSTRING
+002035     MOVE WS-OVERFLOW-CHAR TO DL100-VAL-OVERFLOW-CHAR
+002040     CALL "ADVVALFRQ" USING DL100-VAL-LINKAGE
+002050*
+002060     IF DL100-VAL-RECORD-INVALID
+002070         ADD 1 TO DL100-CLC-OUT-REJECTCOUNT
+002075         MOVE SPACES TO DAYONE-REJECT-FILE
+002080         MOVE WS-DAYONE-LINE TO DR-RAW-LINE
+002090         MOVE DL100-VAL-REASON-CODE TO DR-REASON-CODE
+002100         MOVE DL100-CLC-IN-FILENAME TO DR-FILENAME
+002110         WRITE DAYONE-REJECT-FILE
+002120         GO TO 2100-EXIT
+002130     END-IF.
+002140*
+002150     IF DL100-VAL-FREQUENCY >= 0
+002160         ADD 1 TO DL100-CLC-OUT-POSCOUNT
+002170         IF DL100-VAL-FREQUENCY > DL100-CLC-OUT-MAXPOS
+002180             MOVE DL100-VAL-FREQUENCY TO DL100-CLC-OUT-MAXPOS
+002190         END-IF
+002200     ELSE
+002210         ADD 1 TO DL100-CLC-OUT-NEGCOUNT
+002220         IF DL100-VAL-FREQUENCY < DL100-CLC-OUT-MAXNEG
+002230             MOVE DL100-VAL-FREQUENCY TO DL100-CLC-OUT-MAXNEG
+002240         END-IF
+002250     END-IF.
+002260*
+002270     ADD DL100-VAL-FREQUENCY TO DL100-CLC-OUT-FREQUENCYSUM
+002280         GIVING WS-FREQUENCYRES
+002290         ON SIZE ERROR
+002300             SET DL100-CLC-OVERFLOW-YES TO TRUE
+002310             MOVE 16 TO DL100-CLC-OUT-RETURN-CODE
+002320             DISPLAY "ADVFREQCALC: FREQUENCY SUM OVERFLOW - RUN "
+002330                     "ABANDONED"
+002340             CLOSE DAYONE
+002350             CLOSE DAYONE-REJECT
+002360             GOBACK
+002370     END-ADD.
+002380     MOVE WS-FREQUENCYRES TO DL100-CLC-OUT-FREQUENCYSUM.
+002390 2100-EXIT.
+002500     EXIT.
+002501*
+002502****************************************************************
+002503*    2150-REJECT-TRAILER - THE TRAILER TAG IS PRESENT BUT ITS   *
+002504*    SIGN OR TOTAL IS GARBLED.  LOG IT TO THE REJECT FILE THE   *
+002505*    SAME WAY A BAD DATA RECORD IS LOGGED AND FORCE A CONTROL-  *
+002506*    TOTAL MISMATCH SO A TRANSMISSION ERROR IN THE TRAILER      *
+002507*    CANNOT PASS FOR A MATCH.                                   *
+002508****************************************************************
+002509 2150-REJECT-TRAILER.
+002510     MOVE SPACES TO DAYONE-REJECT-FILE
+002511     MOVE WS-DAYONE-LINE TO DR-RAW-LINE
+002512     MOVE "BADTRLR" TO DR-REASON-CODE
+002513     MOVE DL100-CLC-IN-FILENAME TO DR-FILENAME
+002514     WRITE DAYONE-REJECT-FILE.
+002515*
+002516     SET DL100-CLC-CTRL-MISMATCH TO TRUE
+002517     MOVE 8 TO DL100-CLC-OUT-RETURN-CODE
+002518     DISPLAY "ADVFREQCALC: TRAILER RECORD IS MALFORMED - SIGN OR "
+002519             "TOTAL IS NOT VALID - TREATING AS A CONTROL TOTAL "
+002520             "MISMATCH".
+002521 2150-EXIT.
+002522     EXIT.
+002523*
+002524****************************************************************
+002525*    2200-CHECKPOINT-INTERVAL - SAVE A CHECKPOINT EVERY         *
+002526*    WS-CHECKPOINT-INTERVAL RECORDS READ, WHETHER THE RECORD    *
+002527*    JUST EDITED WAS ACCEPTED OR REJECTED.                      *
+002528****************************************************************
+002529 2200-CHECKPOINT-INTERVAL.
+002530     IF DL100-CLC-OUT-RECCOUNT > 0
+002531         DIVIDE DL100-CLC-OUT-RECCOUNT BY WS-CHECKPOINT-INTERVAL
+002532             GIVING WS-CHECKPOINT-QUOT
+002533             REMAINDER WS-CHECKPOINT-REM
+002534         IF WS-CHECKPOINT-REM = 0
+002535             SET WS-MARK-INPROGRESS TO TRUE
+002536             PERFORM 4000-CHECKPOINT-SAVE THRU 4000-EXIT
+002537         END-IF
+002538     END-IF.
+002539 2200-EXIT.
+002541     EXIT.
+002542*
+002543****************************************************************
+002544*    4000-CHECKPOINT-SAVE - REWRITE THE CHECKPOINT FILE WITH   *
+002545*    THE CURRENT RECORD COUNT AND RUNNING SUM.                 *
+002546****************************************************************
+002547 4000-CHECKPOINT-SAVE.
+002570     OPEN OUTPUT DAYONE-CHECKPOINT.
+002580     MOVE DL100-CLC-IN-FILENAME TO CK-FILENAME
+002590     MOVE DL100-CLC-OUT-RECCOUNT TO CK-RECCOUNT
+002591     MOVE DL100-CLC-OUT-REJECTCOUNT TO CK-REJECTCOUNT
+002592     MOVE DL100-CLC-OUT-POSCOUNT TO CK-POSCOUNT
+002593     MOVE DL100-CLC-OUT-NEGCOUNT TO CK-NEGCOUNT
+002594     MOVE DL100-CLC-OUT-MAXPOS TO CK-MAXPOS
+002595     MOVE DL100-CLC-OUT-MAXNEG TO CK-MAXNEG
+002600     MOVE DL100-CLC-OUT-FREQUENCYSUM TO CK-FREQUENCYSUM
+002610     MOVE WS-CHECKPOINT-STATUS-SW TO CK-STATUS
+002620     WRITE DAYONE-CHECKPOINT-FILE.
+002630     CLOSE DAYONE-CHECKPOINT.
+002640 4000-EXIT.
+002650     EXIT.
+002660*
+002670****************************************************************
+002680*    5000-CHECKPOINT-LOAD - IF A PRIOR IN-PROGRESS CHECKPOINT  *
+002690*    EXISTS FOR THIS SAME INPUT FILE, RESUME FROM IT.          *
+002700****************************************************************
+002710 5000-CHECKPOINT-LOAD.
+002720     MOVE "N" TO WS-CHECKPOINT-FOUND-SW
+002730     OPEN INPUT DAYONE-CHECKPOINT.
+002740     READ DAYONE-CHECKPOINT
+002750         AT END
+002760             CONTINUE
+002770         NOT AT END
+002780             IF CK-FILENAME = DL100-CLC-IN-FILENAME
+002790                 AND CK-STATUS = "I"
+002800                 SET WS-CHECKPOINT-FOUND TO TRUE
+002810                 MOVE CK-RECCOUNT TO DL100-CLC-OUT-RECCOUNT
+002820                 MOVE CK-RECCOUNT TO WS-SKIP-COUNT
+002821                 MOVE CK-REJECTCOUNT TO DL100-CLC-OUT-REJECTCOUNT
+002822                 MOVE CK-POSCOUNT TO DL100-CLC-OUT-POSCOUNT
+002823                 MOVE CK-NEGCOUNT TO DL100-CLC-OUT-NEGCOUNT
+002824                 MOVE CK-MAXPOS TO DL100-CLC-OUT-MAXPOS
+002825                 MOVE CK-MAXNEG TO DL100-CLC-OUT-MAXNEG
+002830                 MOVE CK-FREQUENCYSUM
+002840                     TO DL100-CLC-OUT-FREQUENCYSUM
+002850             END-IF
+002860     END-READ.
+002870     CLOSE DAYONE-CHECKPOINT.
+002880 5000-EXIT.
+002890     EXIT.
+002900*
+002910****************************************************************
+002920*    6000-CONTROL-TOTAL-CHECK - COMPARE THE TRAILER'S CONTROL  *
+002930*    TOTAL TO THE SUM WE ACTUALLY ACCUMULATED.                 *
+002940****************************************************************
+002950 6000-CONTROL-TOTAL-CHECK.
+002960     IF WS-SIGNED-CTRLTOTAL = DL100-CLC-OUT-FREQUENCYSUM
+002970         SET DL100-CLC-CTRL-MATCHED TO TRUE
+002980     ELSE
+002990         SET DL100-CLC-CTRL-MISMATCH TO TRUE
+003000         MOVE 8 TO DL100-CLC-OUT-RETURN-CODE
+003010         DISPLAY "ADVFREQCALC: CONTROL TOTAL MISMATCH - FILE "
+003020                 "TRAILER SAYS " WS-SIGNED-CTRLTOTAL
+003030                 " BUT COMPUTED " DL100-CLC-OUT-FREQUENCYSUM
+003040     END-IF.
+003050 6000-EXIT.
+003060     EXIT.
+003070*
+003080****************************************************************
+003090*    7000-FINALIZE - COMPUTE THE RUNNING AVERAGE AND MARK THE  *
+003100*    CHECKPOINT COMPLETE SO A RERUN STARTS CLEAN.  THE AVERAGE *
+003105*    IS OVER THE RECORDS ACTUALLY FOLDED INTO FREQUENCYSUM -   *
+003106*    POSCOUNT PLUS NEGCOUNT - NOT RECCOUNT, WHICH ALSO COUNTS  *
+003107*    RECORDS THAT WERE REJECTED AND NEVER ADDED TO THE SUM.    *
+003110****************************************************************
+003120 7000-FINALIZE.
+003125     COMPUTE WS-VALID-RECCOUNT =
+003126         DL100-CLC-OUT-POSCOUNT + DL100-CLC-OUT-NEGCOUNT.
+003130     IF WS-VALID-RECCOUNT > 0
+003140         COMPUTE DL100-CLC-OUT-AVERAGE ROUNDED =
+003150             DL100-CLC-OUT-FREQUENCYSUM / WS-VALID-RECCOUNT
+003160     ELSE
+003170         MOVE 0 TO DL100-CLC-OUT-AVERAGE
+003180     END-IF.
+003190 7000-EXIT.
+003200     EXIT.
+003210*
+003220 END PROGRAM ADVFREQCALC.
