@@ -0,0 +1,86 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADVVALFRQ.
+000030 AUTHOR. DATA-LIBRARY-100-TEAM.
+000040 INSTALLATION. ADVENT-OF-CODE BATCH CALIBRATION SYSTEM.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080****************************************************************
+000090*                MODIFICATION HISTORY                         *
+000100****************************************************************
+000110* 2026-08-09  JWB  ORIGINAL - EXTRACTED RECORD EDIT LOGIC FROM  *
+000120*                  ADVENTOFCODE SO THE SAME EDIT RULES CAN BE   *
+000130*                  SHARED BY THE SINGLE-PASS AND REPEATED-      *
+000140*                  FREQUENCY PASSES.                            *
+000150****************************************************************
+000160*
+000170****************************************************************
+000180*    THIS SUBPROGRAM EDITS A SINGLE RAW CALIBRATION RECORD     *
+000190*    (A SIGN CHARACTER FOLLOWED BY A FIVE DIGIT MAGNITUDE)     *
+000200*    AND RETURNS THE SIGNED FREQUENCY ADJUSTMENT PLUS A        *
+000210*    VALID/INVALID SWITCH AND REASON CODE.  NO FILES ARE       *
+000220*    OPENED HERE - THE CALLER OWNS ALL I/O.                    *
+000230****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270*
+000280 01  WS-EDIT-SWITCHES.
+000290     05  WS-VARSWAP              PIC X(05) JUSTIFIED RIGHT.
+000300*
+000310 LINKAGE SECTION.
+000320* COPY OF THE SHARED RECORD-EDIT INTERFACE.
+000330     COPY DL100VAL.
+000340*
+000350 PROCEDURE DIVISION USING DL100-VAL-LINKAGE.
+000360*
+000370 0000-MAINLINE.
+000380     PERFORM 1000-EDIT-RECORD THRU 1000-EXIT.
+000390     GOBACK.
+000400*
+000410****************************************************************
+000420*    1000-EDIT-RECORD - VALIDATE SIGN AND MAGNITUDE, THEN      *
+000430*    CONVERT THE RIGHT-JUSTIFIED MAGNITUDE TO A NUMERIC FIELD. *
+000440****************************************************************
+000450 1000-EDIT-RECORD.
+000460     MOVE 0 TO DL100-VAL-FREQUENCY.
+000470     SET DL100-VAL-RECORD-INVALID TO TRUE.
+000480     MOVE SPACES TO DL100-VAL-REASON-CODE.
+000490*
+000500     IF DL100-VAL-NEGATION = "-" OR DL100-VAL-NEGATION = "+"
+000510                                OR DL100-VAL-NEGATION = SPACE
+000520         CONTINUE
+000530     ELSE
+000540         MOVE "BADSIGN" TO DL100-VAL-REASON-CODE
+000550         GO TO 1000-EXIT
+000560     END-IF.
+000570*
+000580     UNSTRING DL100-VAL-FREQUENCYSTRING DELIMITED BY SPACE
+000582         INTO WS-VARSWAP.
+000590     INSPECT WS-VARSWAP REPLACING LEADING SPACE BY "0".
+000600*
+000610     IF WS-VARSWAP IS NOT NUMERIC
+000620         MOVE "NONNUMERIC" TO DL100-VAL-REASON-CODE
+000630         GO TO 1000-EXIT
+000640     END-IF.
+000650*
+000660     MOVE WS-VARSWAP TO DL100-VAL-MAGNITUDE.
+000702*
+000704*    A SIXTH DIGIT SPILLING PAST THE FIVE-DIGIT MAGNITUDE FIELD
+000703*    IS THE ONLY WAY A MAGNITUDE OF 100000 OR MORE CAN SHOW UP -
+000705*    DL100-VAL-MAGNITUDE ITSELF CANNOT EXCEED 99999.
+000706     IF DL100-VAL-OVERFLOW-CHAR IS NUMERIC
+000706         MOVE "TOOLARGE" TO DL100-VAL-REASON-CODE
+000708         GO TO 1000-EXIT
+000710     END-IF.
+000710*
+000720     IF DL100-VAL-NEGATION = "-"
+000730         COMPUTE DL100-VAL-FREQUENCY = 0 - DL100-VAL-MAGNITUDE
+000740     ELSE
+000750         MOVE DL100-VAL-MAGNITUDE TO DL100-VAL-FREQUENCY
+000760     END-IF.
+000770     SET DL100-VAL-RECORD-VALID TO TRUE.
+000780 1000-EXIT.
+000790     EXIT.
+000800*
+000810 END PROGRAM ADVVALFRQ.
