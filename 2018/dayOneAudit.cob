@@ -0,0 +1,105 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADVAUDWRT.
+000030 AUTHOR. DATA-LIBRARY-100-TEAM.
+000040 INSTALLATION. ADVENT-OF-CODE BATCH CALIBRATION SYSTEM.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080****************************************************************
+000090*                MODIFICATION HISTORY                         *
+000100****************************************************************
+000110* 2026-08-09  JWB  ORIGINAL - CENTRALIZE AUDIT RECORD WRITING  *
+000120*                  SO ADVENTOFCODE AND ADVBATCH BOTH LEAVE THE *
+000130*                  SAME RECONCILIATION TRAIL.                  *
+000135* 2026-08-09  JWB  OPEN EXTEND/OUTPUT NOW DECIDED FROM WHETHER *
+000136*                  DAYAUD ALREADY EXISTS ON DISK (FILE STATUS  *
+000137*                  35), NOT FROM A WORKING-STORAGE SWITCH THAT *
+000138*                  RESET ON EVERY RUN AND TRUNCATED THE TRAIL. *
+000140****************************************************************
+000150*
+000160****************************************************************
+000170*    THIS SUBPROGRAM APPENDS ONE AUDIT RECORD TO DAYONE-AUDIT  *
+000180*    EVERY TIME IT IS CALLED.  EXTEND IS TRIED FIRST SO THE    *
+000190*    TRAIL SURVIVES ACROSS SEPARATE RUNS OF THE JOB; ONLY WHEN *
+000200*    DAYAUD DOES NOT YET EXIST ON DISK DOES THIS FALL BACK TO  *
+000210*    OPENING IT OUTPUT TO CREATE IT.                           *
+000220****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240     INPUT-OUTPUT SECTION.
+000250         FILE-CONTROL.
+000260         SELECT DAYONE-AUDIT ASSIGN TO "DAYAUD"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000275         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000280*
+000290 DATA DIVISION.
+000300     FILE SECTION.
+000310     FD DAYONE-AUDIT.
+000320         01 DAYONE-AUDIT-FILE.
+000330            05 DA-RUN-DATE               PIC X(10).
+000340            05 FILLER                    PIC X(01).
+000350            05 DA-RUN-TIME                PIC X(08).
+000360            05 FILLER                    PIC X(01).
+000370            05 DA-INPUT-FILENAME          PIC X(80).
+000380            05 FILLER                    PIC X(01).
+000390            05 DA-RECCOUNT                PIC 9(09).
+000400            05 FILLER                    PIC X(01).
+000410            05 DA-FREQUENCYSUM            PIC S9(10)
+000411                                   SIGN IS LEADING SEPARATE.
+000420            05 FILLER                    PIC X(01).
+000430            05 DA-REJECTCOUNT             PIC 9(09).
+000440*
+000450     WORKING-STORAGE SECTION.
+000460*
+000465     01  WS-AUDIT-FILE-STATUS             PIC X(02).
+000466         88  WS-AUDIT-FILE-NOT-FOUND      VALUE "35".
+000467*
+000510     01  WS-CURRENT-DATE-FIELDS.
+000520         05  WS-CURRENT-DATE.
+000530             10  WS-CURRENT-YYYY          PIC 9(04).
+000540             10  WS-CURRENT-MM            PIC 9(02).
+000550             10  WS-CURRENT-DD            PIC 9(02).
+000560         05  WS-CURRENT-TIME.
+000570             10  WS-CURRENT-HH            PIC 9(02).
+000580             10  WS-CURRENT-MN            PIC 9(02).
+000590             10  WS-CURRENT-SS            PIC 9(02).
+000600             10  FILLER                   PIC 9(02).
+000610*
+000620 LINKAGE SECTION.
+000630     COPY DL100AUD.
+000640*
+000650 PROCEDURE DIVISION USING DL100-AUD-LINKAGE.
+000660*
+000670 0000-MAINLINE.
+000680     PERFORM 1000-WRITE-AUDIT-RECORD THRU 1000-EXIT.
+000690     GOBACK.
+000700*
+000710****************************************************************
+000720*    1000-WRITE-AUDIT-RECORD - FORMAT AND APPEND ONE AUDIT     *
+000730*    RECORD WITH THE CURRENT DATE AND TIME.                    *
+000740****************************************************************
+000750 1000-WRITE-AUDIT-RECORD.
+000760     MOVE 0 TO DL100-AUD-OUT-RETURN-CODE.
+000770     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000780     ACCEPT WS-CURRENT-TIME FROM TIME.
+000790*
+000800     OPEN EXTEND DAYONE-AUDIT.
+000810     IF WS-AUDIT-FILE-NOT-FOUND
+000820         OPEN OUTPUT DAYONE-AUDIT
+000830     END-IF.
+000860*
+000865     MOVE SPACES TO DAYONE-AUDIT-FILE.
+000870     STRING WS-CURRENT-YYYY "-" WS-CURRENT-MM "-" WS-CURRENT-DD
+000880         DELIMITED BY SIZE INTO DA-RUN-DATE
+000890     STRING WS-CURRENT-HH ":" WS-CURRENT-MN ":" WS-CURRENT-SS
+000900         DELIMITED BY SIZE INTO DA-RUN-TIME
+000910     MOVE DL100-AUD-IN-FILENAME TO DA-INPUT-FILENAME
+000920     MOVE DL100-AUD-IN-RECCOUNT TO DA-RECCOUNT
+000930     MOVE DL100-AUD-IN-FREQUENCYSUM TO DA-FREQUENCYSUM
+000940     MOVE DL100-AUD-IN-REJECTCOUNT TO DA-REJECTCOUNT.
+000950*
+000960     WRITE DAYONE-AUDIT-FILE.
+000970     CLOSE DAYONE-AUDIT.
+000980 1000-EXIT.
+000990     EXIT.
+001000*
+001010 END PROGRAM ADVAUDWRT.
